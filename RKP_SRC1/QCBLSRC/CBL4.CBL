@@ -0,0 +1,147 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RITESH2.
+000300 AUTHOR. R KRISHNA PRASAD.
+000400 INSTALLATION. SCHOOL ADMISSION OFFICE.
+000500 DATE-WRITTEN. 09-AUG-2026.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* 09-AUG-2026  RKP  ORIGINAL - READS THE STUDENT MASTER BUILT BY
+001000*                   RITESH1 AND PRINTS CLASS-WISE HEADCOUNT
+001100*                   TOTALS, BROKEN DOWN BY GENDER WITHIN EACH
+001200*                   CLASS, FOR THE FRONT OFFICE'S WEEKLY
+001300*                   CLASS-STRENGTH FIGURES.
+001400* 09-AUG-2026  RKP  WIDENED THE MASTER RECORD AREA TO PICK UP
+001500*                   THE ADM-NO FIELD ADDED TO STUSTU01.
+001600*-----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT STUDENT-MASTER ASSIGN TO "STUMAST"
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002200         FILE STATUS IS WS-FS-MASTER.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  STUDENT-MASTER.
+002600 01  STUDENT-MASTER-REC          PIC X(23).
+002700 WORKING-STORAGE SECTION.
+002800 COPY STUSTU01.
+002900 77  WS-MASTER-EOF-SW            PIC X(01).
+003000     88  WS-MASTER-EOF           VALUE 'Y'.
+003100 77  WS-FS-MASTER                PIC X(02).
+003200 01  WS-CLASS-TOTALS.
+003300     05  WS-CLASS-TAB OCCURS 12 TIMES INDEXED BY WS-CLS-IX.
+003400         10  WS-CLASS-MALE       PIC 9(05) COMP.
+003500         10  WS-CLASS-FEMALE     PIC 9(05) COMP.
+003600         10  WS-CLASS-OTHER      PIC 9(05) COMP.
+003700 77  WS-CLASS-TOTAL              PIC 9(05) COMP.
+003800 01  WS-REPORT-LINE.
+003900     05  WS-RPT-CLASS            PIC Z9.
+004000     05  FILLER                  PIC X(05) VALUE SPACES.
+004100     05  WS-RPT-MALE             PIC ZZ9.
+004200     05  FILLER                  PIC X(05) VALUE SPACES.
+004300     05  WS-RPT-FEMALE           PIC ZZ9.
+004400     05  FILLER                  PIC X(05) VALUE SPACES.
+004500     05  WS-RPT-OTHER            PIC ZZ9.
+004600     05  FILLER                  PIC X(05) VALUE SPACES.
+004700     05  WS-RPT-TOTAL            PIC ZZ9.
+004800 PROCEDURE DIVISION.
+004900 0000-MAINLINE.
+005000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005100     PERFORM 2000-ACCUMULATE-TOTALS THRU 2000-EXIT.
+005200     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+005300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+005400     STOP RUN.
+005500*-----------------------------------------------------------------
+005600* 1000-INITIALIZE - OPEN THE STUDENT MASTER AND CLEAR THE TOTALS
+005700*                   TABLE. A MISSING MASTER IS TREATED AS AN
+005800*                   EMPTY ROSTER RATHER THAN AN ABEND.
+005900*-----------------------------------------------------------------
+006000 1000-INITIALIZE.
+006100     MOVE 'N' TO WS-MASTER-EOF-SW.
+006200     PERFORM VARYING WS-CLS-IX FROM 1 BY 1
+006300             UNTIL WS-CLS-IX > 12
+006400         MOVE 0 TO WS-CLASS-MALE (WS-CLS-IX)
+006500         MOVE 0 TO WS-CLASS-FEMALE (WS-CLS-IX)
+006600         MOVE 0 TO WS-CLASS-OTHER (WS-CLS-IX)
+006700     END-PERFORM.
+006800     OPEN INPUT STUDENT-MASTER.
+006900     IF WS-FS-MASTER NOT = '00'
+007000         DISPLAY 'STUDENT MASTER NOT FOUND - NO RECORDS TO REPORT'
+007100         MOVE 'Y' TO WS-MASTER-EOF-SW
+007200     END-IF.
+007300     GO TO 1000-EXIT.
+007400 1000-EXIT.
+007500     EXIT.
+007600*-----------------------------------------------------------------
+007700* 2000-ACCUMULATE-TOTALS - READ THE STUDENT MASTER TO EOF, ADDING
+007800*                          EACH RECORD INTO THE CLASS/GENDER
+007900*                          TOTALS TABLE.
+008000*-----------------------------------------------------------------
+008100 2000-ACCUMULATE-TOTALS.
+008200     PERFORM UNTIL WS-MASTER-EOF
+008300         READ STUDENT-MASTER INTO STU-MASTER-REC
+008400             AT END
+008500                 MOVE 'Y' TO WS-MASTER-EOF-SW
+008600         END-READ
+008700         IF NOT WS-MASTER-EOF
+008800             PERFORM 2100-POST-ONE-RECORD THRU 2100-EXIT
+008900         END-IF
+009000     END-PERFORM.
+009100     GO TO 2000-EXIT.
+009200 2000-EXIT.
+009300     EXIT.
+009400*-----------------------------------------------------------------
+009500* 2100-POST-ONE-RECORD - ADD ONE STUDENT INTO THE TOTALS TABLE
+009600*                        UNDER ITS CLASS AND GENDER.
+009700*-----------------------------------------------------------------
+009800 2100-POST-ONE-RECORD.
+009900     IF STU-CLS < 1 OR STU-CLS > 12
+010000         DISPLAY 'SKIPPED - CLASS OUT OF RANGE - ' STU-NAME
+010100         GO TO 2100-EXIT
+010200     END-IF.
+010300     EVALUATE STU-GENDER
+010400         WHEN 'M'
+010500             ADD 1 TO WS-CLASS-MALE (STU-CLS)
+010600         WHEN 'F'
+010700             ADD 1 TO WS-CLASS-FEMALE (STU-CLS)
+010800         WHEN 'O'
+010900             ADD 1 TO WS-CLASS-OTHER (STU-CLS)
+011000         WHEN OTHER
+011100             DISPLAY 'SKIPPED - GENDER NOT M/F/O - ' STU-NAME
+011200     END-EVALUATE.
+011300     GO TO 2100-EXIT.
+011400 2100-EXIT.
+011500     EXIT.
+011600*-----------------------------------------------------------------
+011700* 3000-PRINT-REPORT - PRINT THE CLASS-WISE HEADCOUNT, BROKEN DOWN
+011800*                     BY GENDER WITHIN EACH CLASS.
+011900*-----------------------------------------------------------------
+012000 3000-PRINT-REPORT.
+012100     DISPLAY 'CLASS-WISE HEADCOUNT REPORT'.
+012200     DISPLAY 'CLASS   MALE  FEMALE   OTHER   TOTAL'.
+012300     PERFORM VARYING WS-CLS-IX FROM 1 BY 1
+012400             UNTIL WS-CLS-IX > 12
+012500         COMPUTE WS-CLASS-TOTAL = WS-CLASS-MALE (WS-CLS-IX)
+012600             + WS-CLASS-FEMALE (WS-CLS-IX)
+012700             + WS-CLASS-OTHER (WS-CLS-IX)
+012800         IF WS-CLASS-TOTAL > 0
+012900             MOVE WS-CLS-IX TO WS-RPT-CLASS
+013000             MOVE WS-CLASS-MALE (WS-CLS-IX) TO WS-RPT-MALE
+013100             MOVE WS-CLASS-FEMALE (WS-CLS-IX) TO WS-RPT-FEMALE
+013200             MOVE WS-CLASS-OTHER (WS-CLS-IX) TO WS-RPT-OTHER
+013300             MOVE WS-CLASS-TOTAL TO WS-RPT-TOTAL
+013400             DISPLAY WS-REPORT-LINE
+013500         END-IF
+013600     END-PERFORM.
+013700     GO TO 3000-EXIT.
+013800 3000-EXIT.
+013900     EXIT.
+014000*-----------------------------------------------------------------
+014100* 9000-TERMINATE - CLOSE FILES BEFORE STOP RUN.
+014200*-----------------------------------------------------------------
+014300 9000-TERMINATE.
+014400     CLOSE STUDENT-MASTER.
+014500     GO TO 9000-EXIT.
+014600 9000-EXIT.
+014700     EXIT.
