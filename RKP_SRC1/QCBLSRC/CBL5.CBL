@@ -0,0 +1,111 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RITESH3.
+000300 AUTHOR. R KRISHNA PRASAD.
+000400 INSTALLATION. SCHOOL ADMISSION OFFICE.
+000500 DATE-WRITTEN. 09-AUG-2026.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* 09-AUG-2026  RKP  ORIGINAL - READS THE STUDENT MASTER BUILT BY
+001000*                   RITESH1 AND EXTRACTS NAME, CLS, GENDER AND
+001100*                   ADM-NO AS COMMA-SEPARATED ROWS FOR THE ADMIN
+001200*                   OFFICE'S ANNUAL ENROLLMENT RETURN SPREADSHEET.
+001210* 09-AUG-2026  RKP  NAME AND GENDER ARE NOW STRUNG INTO THE ROW
+001220*                   DELIMITED BY SPACE SO TRAILING BLANKS FROM
+001230*                   THE FIXED-WIDTH MASTER FIELDS DO NOT CARRY
+001240*                   INTO THE SPREADSHEET CELL.
+001300*-----------------------------------------------------------------
+002900 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT STUDENT-MASTER ASSIGN TO "STUMAST"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003650         FILE STATUS IS WS-FS-MASTER.
+003700     SELECT CSV-OUT ASSIGN TO "STUCSV"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-FS-CSV.
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  STUDENT-MASTER.
+004600 01  STUDENT-MASTER-REC          PIC X(23).
+004650 FD  CSV-OUT.
+004660 01  CSV-OUT-REC                 PIC X(26).
+005300 WORKING-STORAGE SECTION.
+005400 COPY STUSTU01.
+006900 77  WS-MASTER-EOF-SW            PIC X(01).
+007000     88  WS-MASTER-EOF           VALUE 'Y'.
+007420 77  WS-FS-MASTER                PIC X(02).
+007430 77  WS-FS-CSV                   PIC X(02).
+007500 77  WS-CSV-LINE                 PIC X(26).
+008700 PROCEDURE DIVISION.
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009300     PERFORM 2000-EXTRACT-TOTALS THRU 2000-EXIT.
+009500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009600     STOP RUN.
+009700*-----------------------------------------------------------------
+009800* 1000-INITIALIZE - OPEN THE STUDENT MASTER FOR INPUT AND THE
+009900*                   CSV EXTRACT FOR OUTPUT. A MISSING MASTER IS
+009950*                   TREATED AS AN EMPTY ROSTER RATHER THAN AN
+009960*                   ABEND.
+009970*-----------------------------------------------------------------
+010000 1000-INITIALIZE.
+010100     MOVE 'N' TO WS-MASTER-EOF-SW.
+010200     OPEN INPUT STUDENT-MASTER.
+010300     IF WS-FS-MASTER NOT = '00'
+010400         DISPLAY 'STUDENT MASTER NOT FOUND - NOTHING TO EXTRACT'
+010500         MOVE 'Y' TO WS-MASTER-EOF-SW
+010600     END-IF.
+010700     OPEN OUTPUT CSV-OUT.
+011000     GO TO 1000-EXIT.
+011100 1000-EXIT.
+011200     EXIT.
+011600*-----------------------------------------------------------------
+011700* 2000-EXTRACT-TOTALS - READ THE STUDENT MASTER TO EOF, WRITING
+011800*                       ONE COMMA-SEPARATED ROW PER STUDENT.
+011900*-----------------------------------------------------------------
+012100 2000-EXTRACT-TOTALS.
+012200     PERFORM UNTIL WS-MASTER-EOF
+012300         READ STUDENT-MASTER INTO STU-MASTER-REC
+012400             AT END
+012500                 MOVE 'Y' TO WS-MASTER-EOF-SW
+012600         END-READ
+012700         IF NOT WS-MASTER-EOF
+012800             PERFORM 2100-WRITE-CSV-LINE THRU 2100-EXIT
+012900         END-IF
+013000     END-PERFORM.
+013100     GO TO 2000-EXIT.
+013200 2000-EXIT.
+013300     EXIT.
+013400*-----------------------------------------------------------------
+013500* 2100-WRITE-CSV-LINE - BUILD AND WRITE ONE CSV ROW FOR THE
+013600*                       CURRENT STUDENT MASTER RECORD. NAME AND
+013650*                       GENDER ARE DELIMITED BY SPACE SO THE
+013660*                       FIXED-WIDTH MASTER FIELDS' TRAILING
+013670*                       BLANKS DO NOT CARRY INTO THE CSV CELL.
+013700*-----------------------------------------------------------------
+013800 2100-WRITE-CSV-LINE.
+013810     MOVE SPACES TO WS-CSV-LINE.
+013820     STRING STU-NAME   DELIMITED BY SPACE
+013830            ','        DELIMITED BY SIZE
+013840            STU-CLS    DELIMITED BY SIZE
+013850            ','        DELIMITED BY SIZE
+013860            STU-GENDER DELIMITED BY SPACE
+013870            ','        DELIMITED BY SIZE
+013880            STU-ADM-NO DELIMITED BY SIZE
+013890         INTO WS-CSV-LINE
+013895     END-STRING.
+014300     MOVE WS-CSV-LINE TO CSV-OUT-REC.
+014400     WRITE CSV-OUT-REC.
+014500     GO TO 2100-EXIT.
+014600 2100-EXIT.
+014700     EXIT.
+036000*-----------------------------------------------------------------
+036100* 9000-TERMINATE - CLOSE FILES BEFORE STOP RUN.
+036200*-----------------------------------------------------------------
+036300 9000-TERMINATE.
+036400     CLOSE STUDENT-MASTER.
+036500     CLOSE CSV-OUT.
+036600     GO TO 9000-EXIT.
+036700 9000-EXIT.
+036800     EXIT.
