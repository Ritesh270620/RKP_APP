@@ -0,0 +1,198 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RITESH4.
+000300 AUTHOR. R KRISHNA PRASAD.
+000400 INSTALLATION. SCHOOL ADMISSION OFFICE.
+000500 DATE-WRITTEN. 09-AUG-2026.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* 09-AUG-2026  RKP  ORIGINAL - YEAR-END PROMOTION RUN. READS THE
+001000*                   OLD STUDENT MASTER AND WRITES A NEW MASTER
+001100*                   WITH EVERY STUDENT IN A GIVEN CLASS BUMPED UP
+001200*                   ONE CLASS, EXCEPT FOR STUDENTS NAMED ON THE
+001300*                   HOLDBACK LIST, WHO CARRY OVER UNCHANGED.
+001400*                   OPERATIONS REPLACES STUMAST WITH STUMNEW ONCE
+001500*                   THIS RUN IS CONFIRMED GOOD.
+001510* 09-AUG-2026  RKP  PROMOTE-FROM CLASS IS NOW LIMITED TO 1-11, NOT
+001520*                   1-12 - CLASS 12 IS THE SCHOOL'S TOP CLASS AND
+001530*                   HAS NO CLASS 13 TO PROMOTE INTO; A CLASS 12
+001540*                   STUDENT IS A YEAR-END GRADUATE, NOT A
+001550*                   PROMOTION.
+001560* 09-AUG-2026  RKP  MOVED THE HOLDBACK LIST RECORD LAYOUT OUT OF
+001570*                   THE INLINE FD AND INTO ITS OWN COPYBOOK,
+001580*                   STUHLD01, MATCHING THE PATTERN ALREADY USED
+001590*                   FOR BATIN AND THE CHECKPOINT FILE.
+001600*-----------------------------------------------------------------
+002900 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT OLD-MASTER ASSIGN TO "STUMAST"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003650         FILE STATUS IS WS-FS-OLD.
+003700     SELECT NEW-MASTER ASSIGN TO "STUMNEW"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-FS-NEW.
+003950     SELECT HOLDBACK-LIST ASSIGN TO "HOLDBACK"
+003960         ORGANIZATION IS LINE SEQUENTIAL
+003970         FILE STATUS IS WS-FS-HOLD.
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  OLD-MASTER.
+004600 01  OLD-MASTER-REC              PIC X(23).
+004650 FD  NEW-MASTER.
+004660 01  NEW-MASTER-REC              PIC X(23).
+004670 FD  HOLDBACK-LIST.
+004680 01  HOLDBACK-REC                PIC X(06).
+005300 WORKING-STORAGE SECTION.
+005400 COPY STUSTU01.
+005410 COPY STUHLD01.
+006900 77  WS-OLD-EOF-SW               PIC X(01).
+007000     88  WS-OLD-EOF              VALUE 'Y'.
+007420 77  WS-FS-OLD                   PIC X(02).
+007430 77  WS-FS-NEW                   PIC X(02).
+007440 77  WS-FS-HOLD                  PIC X(02).
+007450 77  WS-PROMOTE-FROM-CLS         PIC 9(02).
+007460 77  WS-CLS-VALID-SW             PIC X(01).
+007470     88  WS-CLS-IS-VALID         VALUE 'Y'.
+007480 77  WS-HOLD-EOF-SW              PIC X(01).
+007490     88  WS-HOLD-EOF             VALUE 'Y'.
+007500 77  WS-HOLD-COUNT               PIC 9(03) COMP.
+007510 77  WS-HOLD-IX                  PIC 9(03) COMP.
+007520 77  WS-HOLD-FOUND-SW            PIC X(01).
+007530     88  WS-HOLD-FOUND           VALUE 'Y'.
+007540 01  WS-HOLD-TABLE.
+007550     05  WS-HOLD-ADM-NO OCCURS 200 TIMES
+007560                                 PIC 9(06).
+008700 PROCEDURE DIVISION.
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009000     PERFORM 1100-ACCEPT-PROMOTE-CLASS THRU 1100-EXIT.
+009100     PERFORM 1200-LOAD-HOLDBACK-LIST THRU 1200-EXIT.
+009200     PERFORM 2000-PROMOTE-MASTER THRU 2000-EXIT.
+009500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009600     STOP RUN.
+009700*-----------------------------------------------------------------
+009800* 1000-INITIALIZE - OPEN THE OLD MASTER FOR INPUT AND THE NEW
+009900*                   MASTER FOR OUTPUT. A MISSING OLD MASTER IS
+009950*                   TREATED AS AN EMPTY ROSTER RATHER THAN AN
+009960*                   ABEND.
+009970*-----------------------------------------------------------------
+010000 1000-INITIALIZE.
+010100     MOVE 'N' TO WS-OLD-EOF-SW.
+010200     OPEN INPUT OLD-MASTER.
+010300     IF WS-FS-OLD NOT = '00'
+010400         DISPLAY 'STUDENT MASTER NOT FOUND - NOTHING TO PROMOTE'
+010500         MOVE 'Y' TO WS-OLD-EOF-SW
+010600     END-IF.
+010700     OPEN OUTPUT NEW-MASTER.
+011000     GO TO 1000-EXIT.
+011100 1000-EXIT.
+011200     EXIT.
+011300*-----------------------------------------------------------------
+011400* 1100-ACCEPT-PROMOTE-CLASS - ASK THE OPERATOR WHICH CLASS IS
+011500*                   MOVING UP THIS YEAR-END.
+011600*-----------------------------------------------------------------
+011700 1100-ACCEPT-PROMOTE-CLASS.
+011800     MOVE 'N' TO WS-CLS-VALID-SW.
+011900     PERFORM UNTIL WS-CLS-IS-VALID
+012000         DISPLAY 'PROMOTE WHICH CLASS (1-11)'
+012100         ACCEPT WS-PROMOTE-FROM-CLS
+012200         IF WS-PROMOTE-FROM-CLS >= 1 AND WS-PROMOTE-FROM-CLS <= 11
+012300             MOVE 'Y' TO WS-CLS-VALID-SW
+012400         ELSE
+012500             DISPLAY 'INVALID CLASS - MUST BE 1 THRU 11'
+012600         END-IF
+012700     END-PERFORM.
+012800     GO TO 1100-EXIT.
+012900 1100-EXIT.
+013000     EXIT.
+013100*-----------------------------------------------------------------
+013200* 1200-LOAD-HOLDBACK-LIST - READ THE LIST OF ADM-NOS BEING HELD
+013300*                   BACK THIS YEAR INTO A TABLE. A MISSING
+013400*                   HOLDBACK LIST MEANS NOBODY IS HELD BACK.
+013500*-----------------------------------------------------------------
+013600 1200-LOAD-HOLDBACK-LIST.
+013700     MOVE 0 TO WS-HOLD-COUNT.
+013800     MOVE 'N' TO WS-HOLD-EOF-SW.
+013900     OPEN INPUT HOLDBACK-LIST.
+014000     IF WS-FS-HOLD NOT = '00'
+014100         MOVE 'Y' TO WS-HOLD-EOF-SW
+014200     END-IF.
+014300     PERFORM UNTIL WS-HOLD-EOF
+014400         READ HOLDBACK-LIST INTO HOLD-REC
+014500             AT END
+014600                 MOVE 'Y' TO WS-HOLD-EOF-SW
+014700         END-READ
+014800         IF NOT WS-HOLD-EOF AND WS-HOLD-COUNT < 200
+014900             ADD 1 TO WS-HOLD-COUNT
+015000             MOVE HOLD-ADM-NO TO WS-HOLD-ADM-NO (WS-HOLD-COUNT)
+015100         END-IF
+015200     END-PERFORM.
+015300     CLOSE HOLDBACK-LIST.
+015400     GO TO 1200-EXIT.
+015500 1200-EXIT.
+015600     EXIT.
+016400*-----------------------------------------------------------------
+016500* 2000-PROMOTE-MASTER - COPY THE OLD MASTER TO THE NEW MASTER,
+016600*                       BUMPING CLS BY ONE FOR EVERY RECORD IN
+016700*                       THE PROMOTED CLASS THAT IS NOT ON THE
+016800*                       HOLDBACK LIST.
+016900*-----------------------------------------------------------------
+017000 2000-PROMOTE-MASTER.
+017100     PERFORM UNTIL WS-OLD-EOF
+017200         READ OLD-MASTER INTO STU-MASTER-REC
+017300             AT END
+017400                 MOVE 'Y' TO WS-OLD-EOF-SW
+017500         END-READ
+017600         IF NOT WS-OLD-EOF
+017700             PERFORM 2100-PROCESS-ONE-REC THRU 2100-EXIT
+017800         END-IF
+017900     END-PERFORM.
+018100     GO TO 2000-EXIT.
+018200 2000-EXIT.
+018300     EXIT.
+018400*-----------------------------------------------------------------
+018500* 2100-PROCESS-ONE-REC - PROMOTE OR HOLD BACK ONE STUDENT AND
+018600*                        WRITE THE RESULT TO THE NEW MASTER.
+018700*-----------------------------------------------------------------
+018800 2100-PROCESS-ONE-REC.
+018900     IF STU-CLS = WS-PROMOTE-FROM-CLS
+019000         PERFORM 2200-CHECK-HOLDBACK THRU 2200-EXIT
+019100         IF WS-HOLD-FOUND
+019200             DISPLAY 'HELD BACK - ' STU-NAME
+019300         ELSE
+019400             ADD 1 TO STU-CLS
+019500             DISPLAY 'PROMOTED  - ' STU-NAME
+019600         END-IF
+019700     END-IF.
+019800     MOVE STU-MASTER-REC TO NEW-MASTER-REC.
+019900     WRITE NEW-MASTER-REC.
+020000     GO TO 2100-EXIT.
+020100 2100-EXIT.
+020200     EXIT.
+020300*-----------------------------------------------------------------
+020400* 2200-CHECK-HOLDBACK - SCAN THE HOLDBACK TABLE FOR THE CURRENT
+020500*                       STUDENT'S ADM-NO.
+020600*-----------------------------------------------------------------
+020700 2200-CHECK-HOLDBACK.
+020800     MOVE 'N' TO WS-HOLD-FOUND-SW.
+020900     PERFORM VARYING WS-HOLD-IX FROM 1 BY 1
+021000             UNTIL WS-HOLD-IX > WS-HOLD-COUNT OR WS-HOLD-FOUND
+021100         IF WS-HOLD-ADM-NO (WS-HOLD-IX) = STU-ADM-NO
+021200             MOVE 'Y' TO WS-HOLD-FOUND-SW
+021300         END-IF
+021400     END-PERFORM.
+021500     GO TO 2200-EXIT.
+021600 2200-EXIT.
+021700     EXIT.
+036000*-----------------------------------------------------------------
+036100* 9000-TERMINATE - CLOSE FILES AND REMIND THE OPERATOR TO
+036200*                  PROMOTE STUMNEW INTO PLACE BEFORE STOP RUN.
+036300*-----------------------------------------------------------------
+036400 9000-TERMINATE.
+036500     CLOSE OLD-MASTER.
+036600     CLOSE NEW-MASTER.
+036700     DISPLAY 'PROMOTION DONE - REPLACE STUMAST WITH STUMNEW'.
+036800     GO TO 9000-EXIT.
+036900 9000-EXIT.
+037000     EXIT.
