@@ -1,15 +1,481 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RITESH1.
-
-       DATA DIVISION.
-        01 NAME PIC A(10).
-        01 CLS PIC 9(2).
-        01 GENDER PIC A(5).
-       PROCEDURE DIVISION.
-           ACCEPT NAME.
-           ACCEPT CLS.
-           ACCEPT GENDER.
-           DISPLAY 'NAME = ' NAME.
-           DISPLAY 'CLASS = ' CLS.
-           DISPLAY 'GENDER = ' GENDER.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RITESH1.
+000300 AUTHOR. R KRISHNA PRASAD.
+000400 INSTALLATION. SCHOOL ADMISSION OFFICE.
+000500 DATE-WRITTEN. 09-AUG-2026.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* 09-AUG-2026  RKP  ORIGINAL - ACCEPT/DISPLAY OF NAME/CLS/GENDER,
+001000*                   NO FILE BEHIND IT, RECORD LOST AT STOP RUN.
+001100* 09-AUG-2026  RKP  ADDED STUDENT-MASTER FILE, RECORD NOW
+001200*                   APPENDED AND SURVIVES THE RUN.
+001300* 09-AUG-2026  RKP  ADDED CLS RANGE CHECK (1-12), RE-PROMPT ON
+001400*                   AN OUT OF RANGE CLASS.
+001500* 09-AUG-2026  RKP  ADDED GENDER CODE LIST CHECK (M/F/O),
+001600*                   RE-PROMPT ON AN INVALID CODE.
+001700* 09-AUG-2026  RKP  ADDED BATCH-MODE ROSTER LOAD FROM BATIN SO A
+001800*                   WHOLE DAY'S ADMISSIONS CAN BE KEYED OFFLINE
+001900*                   AND LOADED IN ONE RUN.
+002000* 09-AUG-2026  RKP  ADDED ADM-NO AS A UNIQUE KEY, AUTO-ASSIGNED
+002100*                   ON COMMIT, WITH A DUPLICATE CHECK AGAINST THE
+002200*                   EXISTING MASTER BEFORE A NEW RECORD IS
+002300*                   WRITTEN.
+002400* 09-AUG-2026  RKP  ADDED AUDIT LOGGING - EVERY RECORD COMMITTED
+002500*                   NOW STAMPS THE OPERATOR ID AND ENTRY DATE/
+002600*                   TIME TO AUDLOG ALONGSIDE THE MASTER WRITE.
+002700* 09-AUG-2026  RKP  ADDED BATCH CHECKPOINT/RESTART - THE LAST
+002800*                   ADM-NO COMMITTED AND HOW MANY BATCH RECORDS
+002900*                   HAD BEEN CONSUMED IS SAVED AFTER EVERY
+003000*                   RECORD SO AN ABORTED LOAD CAN BE RESUMED.
+003100* 09-AUG-2026  RKP  THE NAME/CLS/GENDER DUPLICATE CHECK NO LONGER
+003200*                   HARD-REJECTS A COMMIT - TWO DIFFERENT STUDENTS
+003300*                   CAN LEGITIMATELY SHARE A NAME, CLASS AND
+003400*                   GENDER, AND WERE BEING WRONGLY TURNED AWAY.
+003500*                   A MATCH IS NOW REPORTED AS A WARNING AND THE
+003600*                   RECORD IS STILL COMMITTED UNDER ITS OWN,
+003700*                   AUTO-ASSIGNED ADM-NO, SO A RUN-IT-AGAIN-BY-
+003800*                   MISTAKE RE-ENTRY IS STILL FLAGGED FOR THE
+003900*                   OPERATOR TO NOTICE, WITHOUT BLOCKING A
+004000*                   GENUINE SECOND ADMISSION.
+004100* 09-AUG-2026  RKP  CHECKPOINT RESTART NOW CROSS-CHECKS THE SAVED
+004200*                   CHK-LAST-ADM-NO AGAINST THE MASTER'S ACTUAL
+004300*                   HIGH ADM-NO BEFORE TRUSTING THE BATCH REC
+004400*                   COUNT - A MASTER RESTORED OR REPLACED SINCE
+004500*                   THE CHECKPOINT WAS WRITTEN NO LONGER MATCHES
+004600*                   AND THE BATCH IS RESTARTED FROM THE TOP.
+004700*-----------------------------------------------------------------
+004800 ENVIRONMENT DIVISION.
+004900 INPUT-OUTPUT SECTION.
+005000 FILE-CONTROL.
+005100     SELECT STUDENT-MASTER ASSIGN TO "STUMAST"
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS WS-FS-MASTER.
+005400     SELECT BATCH-IN ASSIGN TO "BATIN"
+005500         ORGANIZATION IS LINE SEQUENTIAL
+005600         FILE STATUS IS WS-FS-BATCH.
+005700     SELECT AUDIT-LOG ASSIGN TO "AUDLOG"
+005800         ORGANIZATION IS LINE SEQUENTIAL
+005900         FILE STATUS IS WS-FS-AUDIT.
+006000     SELECT CHECKPOINT-FILE ASSIGN TO "STUCHKPT"
+006100         ORGANIZATION IS LINE SEQUENTIAL
+006200         FILE STATUS IS WS-FS-CHECKPOINT.
+006300 DATA DIVISION.
+006400 FILE SECTION.
+006500 FD  STUDENT-MASTER.
+006600 01  STUDENT-MASTER-REC          PIC X(23).
+006700 FD  BATCH-IN.
+006800 01  BATCH-IN-REC                PIC X(17).
+006900 FD  AUDIT-LOG.
+007000 01  AUDIT-LOG-REC               PIC X(47).
+007100 FD  CHECKPOINT-FILE.
+007200 01  CHECKPOINT-FILE-REC         PIC X(12).
+007300 WORKING-STORAGE SECTION.
+007400 COPY STUSTU01.
+007500 COPY STUBAT01.
+007600 COPY STUAUD01.
+007700 COPY STUCHK01.
+007800 77  WS-CLS-VALID-SW             PIC X(01).
+007900     88  WS-CLS-IS-VALID         VALUE 'Y'.
+008000 77  WS-GENDER-VALID-SW          PIC X(01).
+008100     88  WS-GENDER-IS-VALID      VALUE 'Y'.
+008200 77  WS-FS-MASTER                PIC X(02).
+008300 77  WS-FS-BATCH                 PIC X(02).
+008400 77  WS-RUN-MODE                 PIC X(01).
+008500     88  WS-MODE-IS-INTERACTIVE  VALUE 'I'.
+008600     88  WS-MODE-IS-BATCH        VALUE 'B'.
+008700 77  WS-BATCH-EOF-SW             PIC X(01).
+008800     88  WS-BATCH-EOF            VALUE 'Y'.
+008900 77  WS-MASTER-EOF-SW            PIC X(01).
+009000     88  WS-MASTER-EOF           VALUE 'Y'.
+009100 77  WS-DUP-SW                   PIC X(01).
+009200     88  WS-IS-POSSIBLE-DUP      VALUE 'Y'.
+009300 77  WS-NEXT-ADM-NO              PIC 9(06).
+009400 77  WS-MAX-ADM-NO               PIC 9(06).
+009500 01  WS-SCAN-REC.
+009600     05  WS-SCAN-ADM-NO          PIC 9(06).
+009700     05  WS-SCAN-NAME            PIC A(10).
+009800     05  WS-SCAN-CLS             PIC 9(02).
+009900     05  WS-SCAN-GENDER          PIC A(05).
+010000 77  WS-FS-AUDIT                 PIC X(02).
+010100 77  WS-OPERATOR-ID              PIC X(08).
+010200 77  WS-TODAY-DATE               PIC 9(08).
+010300 77  WS-TODAY-TIME               PIC 9(08).
+010400 77  WS-COMMIT-OK-SW             PIC X(01).
+010500     88  WS-COMMIT-WAS-OK        VALUE 'Y'.
+010600 77  WS-FS-CHECKPOINT            PIC X(02).
+010700 77  WS-SKIP-COUNT               PIC 9(06) COMP.
+010800 77  WS-BATCH-REC-NUM            PIC 9(06) COMP.
+010900 77  WS-CHECKPOINT-FOUND-SW      PIC X(01).
+011000     88  WS-CHECKPOINT-FOUND     VALUE 'Y'.
+011100 PROCEDURE DIVISION.
+011200 0000-MAINLINE.
+011300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011400     PERFORM 1050-DETERMINE-NEXT-ADM-NO THRU 1050-EXIT.
+011500     PERFORM 1100-ACCEPT-OPERATOR-ID THRU 1100-EXIT.
+011600     PERFORM 1500-ACCEPT-RUN-MODE THRU 1500-EXIT.
+011700     IF WS-MODE-IS-BATCH
+011800         PERFORM 3000-BATCH-PROCESS THRU 3000-EXIT
+011900     ELSE
+012000         PERFORM 2000-INTERACTIVE-PROCESS THRU 2000-EXIT
+012100     END-IF.
+012200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+012300     STOP RUN.
+012400*-----------------------------------------------------------------
+012500* 1000-INITIALIZE - CLEAR THE SWITCHES USED ACROSS THE RUN.
+012600*-----------------------------------------------------------------
+012700 1000-INITIALIZE.
+012800     MOVE 'N' TO WS-CLS-VALID-SW.
+012900     MOVE 'N' TO WS-GENDER-VALID-SW.
+013000     GO TO 1000-EXIT.
+013100 1000-EXIT.
+013200     EXIT.
+013300*-----------------------------------------------------------------
+013400* 1050-DETERMINE-NEXT-ADM-NO - SCAN WHATEVER MASTER ALREADY
+013500*                   EXISTS FOR THE HIGHEST ADM-NO ON FILE, SO
+013600*                   NEW RECORDS THIS RUN CONTINUE THE SEQUENCE
+013700*                   INSTEAD OF COLLIDING WITH IT. A MASTER THAT
+013800*                   DOES NOT YET EXIST STARTS THE SEQUENCE AT 1.
+013900*-----------------------------------------------------------------
+014000 1050-DETERMINE-NEXT-ADM-NO.
+014100     MOVE 0 TO WS-MAX-ADM-NO.
+014200     MOVE 'N' TO WS-MASTER-EOF-SW.
+014300     OPEN INPUT STUDENT-MASTER.
+014400     IF WS-FS-MASTER NOT = '00'
+014500         MOVE 'Y' TO WS-MASTER-EOF-SW
+014600     END-IF.
+014700     PERFORM UNTIL WS-MASTER-EOF
+014800         READ STUDENT-MASTER INTO WS-SCAN-REC
+014900             AT END
+015000                 MOVE 'Y' TO WS-MASTER-EOF-SW
+015100         END-READ
+015200         IF NOT WS-MASTER-EOF AND WS-SCAN-ADM-NO > WS-MAX-ADM-NO
+015300             MOVE WS-SCAN-ADM-NO TO WS-MAX-ADM-NO
+015400         END-IF
+015500     END-PERFORM.
+015600     CLOSE STUDENT-MASTER.
+015700     COMPUTE WS-NEXT-ADM-NO = WS-MAX-ADM-NO + 1.
+015800     GO TO 1050-EXIT.
+015900 1050-EXIT.
+016000     EXIT.
+016100*-----------------------------------------------------------------
+016200* 1100-ACCEPT-OPERATOR-ID - CAPTURE WHO IS RUNNING THIS JOB SO
+016300*                   EVERY RECORD COMMITTED CAN BE TRACED BACK TO
+016400*                   THE OPERATOR IN THE AUDIT LOG.
+016500*-----------------------------------------------------------------
+016600 1100-ACCEPT-OPERATOR-ID.
+016700     DISPLAY 'ENTER OPERATOR ID'.
+016800     ACCEPT WS-OPERATOR-ID.
+016900     GO TO 1100-EXIT.
+017000 1100-EXIT.
+017100     EXIT.
+017200*-----------------------------------------------------------------
+017300* 1200-READ-CHECKPOINT - IF A CHECKPOINT FROM A PRIOR, ABORTED
+017400*                   BATCH RUN EXISTS, PICK UP HOW MANY BATCH
+017500*                   INPUT RECORDS HAD ALREADY BEEN LOADED SO
+017600*                   THEY CAN BE SKIPPED ON THIS RUN. NO
+017700*                   CHECKPOINT MEANS START FROM THE TOP. THE
+017800*                   SAVED CHK-LAST-ADM-NO MUST ALSO AGREE WITH
+017900*                   THE MASTER'S CURRENT HIGH ADM-NO (SET BY
+018000*                   1050-DETERMINE-NEXT-ADM-NO EARLIER IN THE
+018100*                   RUN) - IF IT DOES NOT, THE MASTER HAS MOVED
+018200*                   ON SINCE THE CHECKPOINT WAS WRITTEN AND THE
+018300*                   BATCH REC COUNT CAN NO LONGER BE TRUSTED.
+018400*-----------------------------------------------------------------
+018500 1200-READ-CHECKPOINT.
+018600     MOVE 0 TO WS-SKIP-COUNT.
+018700     MOVE 'N' TO WS-CHECKPOINT-FOUND-SW.
+018800     OPEN INPUT CHECKPOINT-FILE.
+018900     IF WS-FS-CHECKPOINT = '00'
+019000         READ CHECKPOINT-FILE INTO CHK-REC
+019100             AT END CONTINUE
+019200         END-READ
+019300         IF WS-FS-CHECKPOINT = '00'
+019400             MOVE 'Y' TO WS-CHECKPOINT-FOUND-SW
+019500         END-IF
+019600     END-IF.
+019700     CLOSE CHECKPOINT-FILE.
+019800     IF WS-CHECKPOINT-FOUND
+019900         IF CHK-LAST-ADM-NO = WS-MAX-ADM-NO
+020000             MOVE CHK-BATCH-REC-COUNT TO WS-SKIP-COUNT
+020100         ELSE
+020200             DISPLAY 'CHECKPOINT MISMATCH - RESTARTING FROM TOP'
+020300         END-IF
+020400     END-IF.
+020500     GO TO 1200-EXIT.
+020600 1200-EXIT.
+020700     EXIT.
+020800*-----------------------------------------------------------------
+020900* 1500-ACCEPT-RUN-MODE - ASK THE OPERATOR WHETHER THIS RUN IS
+021000*                        INTERACTIVE (ONE STUDENT AT THE CONSOLE)
+021100*                        OR BATCH (A ROSTER FILE NAMED BATIN).
+021200*-----------------------------------------------------------------
+021300 1500-ACCEPT-RUN-MODE.
+021400     PERFORM UNTIL WS-RUN-MODE = 'I' OR WS-RUN-MODE = 'B'
+021500         DISPLAY 'RUN MODE - INTERACTIVE OR BATCH (I/B)'
+021600         ACCEPT WS-RUN-MODE
+021700         IF WS-RUN-MODE NOT = 'I' AND WS-RUN-MODE NOT = 'B'
+021800             DISPLAY 'INVALID RUN MODE - MUST BE I OR B'
+021900         END-IF
+022000     END-PERFORM.
+022100     GO TO 1500-EXIT.
+022200 1500-EXIT.
+022300     EXIT.
+022400*-----------------------------------------------------------------
+022500* 2000-INTERACTIVE-PROCESS - ACCEPT ONE STUDENT FROM THE CONSOLE,
+022600*                            DISPLAY IT BACK AND APPEND IT TO THE
+022700*                            STUDENT MASTER.
+022800*-----------------------------------------------------------------
+022900 2000-INTERACTIVE-PROCESS.
+023000     DISPLAY 'ENTER NAME'.
+023100     ACCEPT STU-NAME.
+023200     PERFORM 2200-ACCEPT-CLS THRU 2200-EXIT.
+023300     PERFORM 2300-ACCEPT-GENDER THRU 2300-EXIT.
+023400     PERFORM 4000-COMMIT-STUDENT THRU 4000-EXIT.
+023500     GO TO 2000-EXIT.
+023600 2000-EXIT.
+023700     EXIT.
+023800*-----------------------------------------------------------------
+023900* 2200-ACCEPT-CLS - RE-PROMPT UNTIL A CLASS 1 THRU 12 IS ENTERED.
+024000*-----------------------------------------------------------------
+024100 2200-ACCEPT-CLS.
+024200     MOVE 'N' TO WS-CLS-VALID-SW.
+024300     PERFORM UNTIL WS-CLS-IS-VALID
+024400         DISPLAY 'ENTER CLASS (1-12)'
+024500         ACCEPT STU-CLS
+024600         IF STU-CLS >= 1 AND STU-CLS <= 12
+024700             MOVE 'Y' TO WS-CLS-VALID-SW
+024800         ELSE
+024900             DISPLAY 'INVALID CLASS - MUST BE 1 THRU 12'
+025000         END-IF
+025100     END-PERFORM.
+025200     GO TO 2200-EXIT.
+025300 2200-EXIT.
+025400     EXIT.
+025500*-----------------------------------------------------------------
+025600* 2300-ACCEPT-GENDER - RE-PROMPT UNTIL A VALID CODE (M/F/O) IS
+025700*                      ENTERED.
+025800*-----------------------------------------------------------------
+025900 2300-ACCEPT-GENDER.
+026000     MOVE 'N' TO WS-GENDER-VALID-SW.
+026100     PERFORM UNTIL WS-GENDER-IS-VALID
+026200         DISPLAY 'ENTER GENDER (M/F/O)'
+026300         ACCEPT STU-GENDER
+026400         IF STU-GENDER = 'M' OR STU-GENDER = 'F'
+026500                               OR STU-GENDER = 'O'
+026600             MOVE 'Y' TO WS-GENDER-VALID-SW
+026700         ELSE
+026800             DISPLAY 'INVALID GENDER - MUST BE M, F OR O'
+026900         END-IF
+027000     END-PERFORM.
+027100     GO TO 2300-EXIT.
+027200 2300-EXIT.
+027300     EXIT.
+027400*-----------------------------------------------------------------
+027500* 3000-BATCH-PROCESS - LOAD AN ENTIRE ROSTER FROM BATIN, EDITING
+027600*                      AND WRITING EACH RECORD IN TURN.
+027700*-----------------------------------------------------------------
+027800 3000-BATCH-PROCESS.
+027900     PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.
+028000     MOVE 0 TO WS-BATCH-REC-NUM.
+028100     PERFORM 3050-OPEN-BATCH-IN THRU 3050-EXIT.
+028200     PERFORM 3100-READ-BATCH-REC THRU 3100-EXIT.
+028300     PERFORM UNTIL WS-BATCH-EOF
+028400         ADD 1 TO WS-BATCH-REC-NUM
+028500         IF WS-BATCH-REC-NUM > WS-SKIP-COUNT
+028600             PERFORM 3200-EDIT-BATCH-REC THRU 3200-EXIT
+028700         ELSE
+028800             DISPLAY 'SKIPPED - ALREADY LOADED ON A PRIOR RUN'
+028900         END-IF
+029000         PERFORM 3100-READ-BATCH-REC THRU 3100-EXIT
+029100     END-PERFORM.
+029200     CLOSE BATCH-IN.
+029300     PERFORM 3300-CLEAR-CHECKPOINT THRU 3300-EXIT.
+029400     GO TO 3000-EXIT.
+029500 3000-EXIT.
+029600     EXIT.
+029700*-----------------------------------------------------------------
+029800* 3050-OPEN-BATCH-IN - OPEN THE ROSTER FILE; TREAT A MISSING FILE
+029900*                      AS AN EMPTY BATCH RATHER THAN ABENDING.
+030000*-----------------------------------------------------------------
+030100 3050-OPEN-BATCH-IN.
+030200     MOVE 'N' TO WS-BATCH-EOF-SW.
+030300     OPEN INPUT BATCH-IN.
+030400     IF WS-FS-BATCH NOT = '00'
+030500         DISPLAY 'BATCH INPUT FILE BATIN NOT FOUND - NO RECORDS'
+030600         MOVE 'Y' TO WS-BATCH-EOF-SW
+030700     END-IF.
+030800     GO TO 3050-EXIT.
+030900 3050-EXIT.
+031000     EXIT.
+031100*-----------------------------------------------------------------
+031200* 3100-READ-BATCH-REC - READ THE NEXT ROSTER RECORD, SETTING THE
+031300*                       EOF SWITCH WHEN THE FILE IS EXHAUSTED.
+031400*-----------------------------------------------------------------
+031500 3100-READ-BATCH-REC.
+031600     IF WS-BATCH-EOF
+031700         GO TO 3100-EXIT
+031800     END-IF.
+031900     READ BATCH-IN INTO BAT-IN-REC
+032000         AT END
+032100             MOVE 'Y' TO WS-BATCH-EOF-SW
+032200     END-READ.
+032300     GO TO 3100-EXIT.
+032400 3100-EXIT.
+032500     EXIT.
+032600*-----------------------------------------------------------------
+032700* 3200-EDIT-BATCH-REC - VALIDATE ONE ROSTER RECORD AGAINST THE
+032800*                       SAME RULES AS THE INTERACTIVE ACCEPT AND,
+032900*                       IF IT PASSES, DISPLAY AND WRITE IT TO THE
+033000*                       STUDENT MASTER. A RECORD THAT FAILS EDIT
+033100*                       IS REPORTED AND SKIPPED, NOT ABENDED.
+033200*-----------------------------------------------------------------
+033300 3200-EDIT-BATCH-REC.
+033400     MOVE BAT-NAME   TO STU-NAME.
+033500     MOVE BAT-CLS    TO STU-CLS.
+033600     MOVE BAT-GENDER TO STU-GENDER.
+033700     IF STU-CLS < 1 OR STU-CLS > 12
+033800         DISPLAY 'REJECTED - INVALID CLASS - ' STU-NAME
+033900         GO TO 3200-EXIT
+034000     END-IF.
+034100     IF STU-GENDER NOT = 'M' AND STU-GENDER NOT = 'F'
+034200                           AND STU-GENDER NOT = 'O'
+034300         DISPLAY 'REJECTED - INVALID GENDER - ' STU-NAME
+034400         GO TO 3200-EXIT
+034500     END-IF.
+034600     PERFORM 4000-COMMIT-STUDENT THRU 4000-EXIT.
+034700     IF WS-COMMIT-WAS-OK
+034800         PERFORM 4300-WRITE-CHECKPOINT THRU 4300-EXIT
+034900     END-IF.
+035000     GO TO 3200-EXIT.
+035100 3200-EXIT.
+035200     EXIT.
+035300*-----------------------------------------------------------------
+035400* 3300-CLEAR-CHECKPOINT - CALLED AFTER A BATCH RUN COMPLETES
+035500*                   CLEANLY SO THE CHECKPOINT DOES NOT WRONGLY
+035600*                   CAUSE RECORDS TO BE SKIPPED ON A FUTURE,
+035700*                   UNRELATED BATCH RUN THAT REUSES BATIN.
+035800*-----------------------------------------------------------------
+035900 3300-CLEAR-CHECKPOINT.
+036000     OPEN OUTPUT CHECKPOINT-FILE.
+036100     CLOSE CHECKPOINT-FILE.
+036200     GO TO 3300-EXIT.
+036300 3300-EXIT.
+036400     EXIT.
+036500*-----------------------------------------------------------------
+036600* 4000-COMMIT-STUDENT - WARN IF THE CURRENT CANDIDATE (STU-NAME/
+036700*                       STU-CLS/STU-GENDER) LOOKS LIKE A REPEAT OF
+036800*                       A STUDENT ALREADY ON THE MASTER, THEN
+036900*                       ASSIGN THE NEXT ADM-NO, DISPLAY AND APPEND
+037000*                       THE RECORD. ADM-NO IS TAKEN FROM A SCAN OF
+037100*                       THE MASTER'S CURRENT HIGH VALUE, SO NO TWO
+037200*                       MASTER RECORDS CAN EVER SHARE A KEY - A
+037300*                       POSSIBLE-DUPLICATE MATCH IS REPORTED, NOT
+037400*                       HARD-REJECTED, SINCE TWO DIFFERENT
+037500*                       STUDENTS CAN LEGITIMATELY SHARE A NAME,
+037600*                       CLASS AND GENDER.
+037700*-----------------------------------------------------------------
+037800 4000-COMMIT-STUDENT.
+037900     MOVE 'N' TO WS-COMMIT-OK-SW.
+038000     PERFORM 4100-CHECK-DUPLICATE THRU 4100-EXIT.
+038100     IF WS-IS-POSSIBLE-DUP
+038200         DISPLAY 'WARNING - POSSIBLE DUPLICATE ENTRY - ' STU-NAME
+038300     END-IF.
+038400     MOVE WS-NEXT-ADM-NO TO STU-ADM-NO.
+038500     DISPLAY 'ADM NO = ' STU-ADM-NO.
+038600     DISPLAY 'NAME = ' STU-NAME.
+038700     DISPLAY 'CLASS = ' STU-CLS.
+038800     DISPLAY 'GENDER = ' STU-GENDER.
+038900     OPEN EXTEND STUDENT-MASTER.
+039000     IF WS-FS-MASTER = '35'
+039100         OPEN OUTPUT STUDENT-MASTER
+039200     END-IF.
+039300     MOVE STU-MASTER-REC TO STUDENT-MASTER-REC.
+039400     WRITE STUDENT-MASTER-REC.
+039500     CLOSE STUDENT-MASTER.
+039600     PERFORM 4200-WRITE-AUDIT-REC THRU 4200-EXIT.
+039700     MOVE 'Y' TO WS-COMMIT-OK-SW.
+039800     ADD 1 TO WS-NEXT-ADM-NO.
+039900     GO TO 4000-EXIT.
+040000 4000-EXIT.
+040100     EXIT.
+040200*-----------------------------------------------------------------
+040300* 4100-CHECK-DUPLICATE - SCAN THE EXISTING MASTER FOR A RECORD
+040400*                        WHOSE NAME, CLASS AND GENDER ALL MATCH
+040500*                        THE CURRENT CANDIDATE. A MATCH ONLY MEANS
+040600*                        THE RECORD LOOKS LIKE A REPEAT - IT IS
+040700*                        NOT TREATED AS PROOF, SINCE TWO DIFFERENT
+040800*                        STUDENTS CAN SHARE ALL THREE FIELDS.
+040900*-----------------------------------------------------------------
+041000 4100-CHECK-DUPLICATE.
+041100     MOVE 'N' TO WS-DUP-SW.
+041200     MOVE 'N' TO WS-MASTER-EOF-SW.
+041300     OPEN INPUT STUDENT-MASTER.
+041400     IF WS-FS-MASTER NOT = '00'
+041500         MOVE 'Y' TO WS-MASTER-EOF-SW
+041600     END-IF.
+041700     PERFORM UNTIL WS-MASTER-EOF OR WS-IS-POSSIBLE-DUP
+041800         READ STUDENT-MASTER INTO WS-SCAN-REC
+041900             AT END
+042000                 MOVE 'Y' TO WS-MASTER-EOF-SW
+042100         END-READ
+042200         IF NOT WS-MASTER-EOF
+042300             IF WS-SCAN-NAME = STU-NAME AND WS-SCAN-CLS = STU-CLS
+042400                                   AND WS-SCAN-GENDER = STU-GENDER
+042500                 MOVE 'Y' TO WS-DUP-SW
+042600             END-IF
+042700         END-IF
+042800     END-PERFORM.
+042900     CLOSE STUDENT-MASTER.
+043000     GO TO 4100-EXIT.
+043100 4100-EXIT.
+043200     EXIT.
+043300*-----------------------------------------------------------------
+043400* 4200-WRITE-AUDIT-REC - STAMP THE OPERATOR ID AND CURRENT DATE/
+043500*                        TIME AND APPEND ONE LINE TO THE AUDIT
+043600*                        LOG FOR THE RECORD JUST COMMITTED.
+043700*-----------------------------------------------------------------
+043800 4200-WRITE-AUDIT-REC.
+043900     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+044000     ACCEPT WS-TODAY-TIME FROM TIME.
+044100     MOVE STU-ADM-NO    TO AUD-ADM-NO.
+044200     MOVE STU-NAME      TO AUD-NAME.
+044300     MOVE STU-CLS       TO AUD-CLS.
+044400     MOVE STU-GENDER    TO AUD-GENDER.
+044500     MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+044600     MOVE WS-TODAY-DATE TO AUD-ENTRY-DATE.
+044700     MOVE WS-TODAY-TIME TO AUD-ENTRY-TIME.
+044800     OPEN EXTEND AUDIT-LOG.
+044900     IF WS-FS-AUDIT = '35'
+045000         OPEN OUTPUT AUDIT-LOG
+045100     END-IF.
+045200     MOVE AUD-LOG-REC TO AUDIT-LOG-REC.
+045300     WRITE AUDIT-LOG-REC.
+045400     CLOSE AUDIT-LOG.
+045500     GO TO 4200-EXIT.
+045600 4200-EXIT.
+045700     EXIT.
+045800*-----------------------------------------------------------------
+045900* 4300-WRITE-CHECKPOINT - RECORD THE ADM-NO JUST COMMITTED AND
+046000*                   HOW MANY BATCH INPUT RECORDS HAVE BEEN
+046100*                   CONSUMED SO FAR, REPLACING ANY PRIOR
+046200*                   CHECKPOINT. BATCH MODE ONLY.
+046300*-----------------------------------------------------------------
+046400 4300-WRITE-CHECKPOINT.
+046500     MOVE STU-ADM-NO      TO CHK-LAST-ADM-NO.
+046600     MOVE WS-BATCH-REC-NUM TO CHK-BATCH-REC-COUNT.
+046700     OPEN OUTPUT CHECKPOINT-FILE.
+046800     MOVE CHK-REC TO CHECKPOINT-FILE-REC.
+046900     WRITE CHECKPOINT-FILE-REC.
+047000     CLOSE CHECKPOINT-FILE.
+047100     GO TO 4300-EXIT.
+047200 4300-EXIT.
+047300     EXIT.
+047400*-----------------------------------------------------------------
+047500* 9000-TERMINATE - CLOSE FILES BEFORE STOP RUN.
+047600*-----------------------------------------------------------------
+047700 9000-TERMINATE.
+047800     CONTINUE.
+047900     GO TO 9000-EXIT.
+048000 9000-EXIT.
+048100     EXIT.
