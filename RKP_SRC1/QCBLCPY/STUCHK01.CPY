@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  STUCHK01                                                     *
+      *  BATCH CHECKPOINT RECORD LAYOUT                                *
+      *  AUTHOR.     R KRISHNA PRASAD                                 *
+      *  DATE-WRITTEN. 09-AUG-2026                                    *
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY                                         *
+      *  09-AUG-2026  RKP  INITIAL VERSION - ONE RECORD HOLDING THE    *
+      *                    LAST ADM-NO WRITTEN AND HOW MANY BATCH      *
+      *                    INPUT RECORDS HAD BEEN CONSUMED WHEN IT     *
+      *                    WAS WRITTEN, SO AN ABORTED BATCH LOAD CAN   *
+      *                    BE RESUMED WITHOUT RE-KEYING FROM THE TOP. *
+      ******************************************************************
+       01  CHK-REC.
+           05  CHK-LAST-ADM-NO         PIC 9(06).
+           05  CHK-BATCH-REC-COUNT     PIC 9(06).
