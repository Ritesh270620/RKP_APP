@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  STUSTU01                                                     *
+      *  STUDENT MASTER RECORD LAYOUT                                 *
+      *  AUTHOR.     R KRISHNA PRASAD                                 *
+      *  DATE-WRITTEN. 09-AUG-2026                                    *
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY                                         *
+      *  09-AUG-2026  RKP  INITIAL VERSION - ONE RECORD PER STUDENT    *
+      *                    ADMITTED THROUGH RITESH1.                  *
+      *  09-AUG-2026  RKP  ADDED STU-ADM-NO AS THE UNIQUE KEY SO TWO   *
+      *                    STUDENTS WITH THE SAME NAME/CLASS/GENDER    *
+      *                    CAN STILL BE TOLD APART EVEN WHEN A         *
+      *                    NAME/CLASS/GENDER MATCH ON THE MASTER IS    *
+      *                    FLAGGED AS A POSSIBLE DUPLICATE.            *
+      ******************************************************************
+       01  STU-MASTER-REC.
+           05  STU-ADM-NO              PIC 9(06).
+           05  STU-NAME                PIC A(10).
+           05  STU-CLS                 PIC 9(02).
+           05  STU-GENDER              PIC A(05).
