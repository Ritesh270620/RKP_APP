@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  STUHLD01                                                     *
+      *  YEAR-END HOLDBACK LIST RECORD LAYOUT                         *
+      *  AUTHOR.     R KRISHNA PRASAD                                 *
+      *  DATE-WRITTEN. 09-AUG-2026                                    *
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY                                         *
+      *  09-AUG-2026  RKP  INITIAL VERSION - ONE ADM-NO PER RECORD,    *
+      *                    NAMING A STUDENT HELD BACK RATHER THAN      *
+      *                    PROMOTED IN THE YEAR-END RUN (RITESH4).     *
+      ******************************************************************
+       01  HOLD-REC.
+           05  HOLD-ADM-NO             PIC 9(06).
