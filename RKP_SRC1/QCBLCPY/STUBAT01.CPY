@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  STUBAT01                                                     *
+      *  BATCH ADMISSION INPUT RECORD LAYOUT                          *
+      *  AUTHOR.     R KRISHNA PRASAD                                 *
+      *  DATE-WRITTEN. 09-AUG-2026                                    *
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY                                         *
+      *  09-AUG-2026  RKP  INITIAL VERSION - ONE NAME/CLS/GENDER       *
+      *                    TRIPLE PER RECORD, SAME LAYOUT AS THE       *
+      *                    STUDENT MASTER ITSELF, FOR OFFLINE-KEYED    *
+      *                    ADMISSION REGISTERS LOADED THROUGH RITESH1. *
+      ******************************************************************
+       01  BAT-IN-REC.
+           05  BAT-NAME                PIC A(10).
+           05  BAT-CLS                 PIC 9(02).
+           05  BAT-GENDER              PIC A(05).
