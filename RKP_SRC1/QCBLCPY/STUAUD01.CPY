@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  STUAUD01                                                     *
+      *  ADMISSION AUDIT LOG RECORD LAYOUT                            *
+      *  AUTHOR.     R KRISHNA PRASAD                                 *
+      *  DATE-WRITTEN. 09-AUG-2026                                    *
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY                                         *
+      *  09-AUG-2026  RKP  INITIAL VERSION - ONE AUDIT LINE PER MASTER *
+      *                    RECORD WRITTEN BY RITESH1, CARRYING THE     *
+      *                    OPERATOR ID AND ENTRY DATE/TIME SO A BAD    *
+      *                    CLASS OR GENDER CAN BE TRACED BACK TO WHO   *
+      *                    KEYED IT AND WHEN.                         *
+      ******************************************************************
+       01  AUD-LOG-REC.
+           05  AUD-ADM-NO              PIC 9(06).
+           05  AUD-NAME                PIC A(10).
+           05  AUD-CLS                 PIC 9(02).
+           05  AUD-GENDER              PIC A(05).
+           05  AUD-OPERATOR-ID         PIC X(08).
+           05  AUD-ENTRY-DATE          PIC 9(08).
+           05  AUD-ENTRY-TIME          PIC 9(08).
